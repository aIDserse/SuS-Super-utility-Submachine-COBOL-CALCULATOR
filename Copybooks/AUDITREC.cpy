@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110*
+000120*    COPYBOOK:    AUDITREC
+000130*    AUTHOR:      D. FERRANTE - SYSTEMS PROGRAMMING
+000140*    DATE-WRITTEN:03/12/2026
+000150*    PURPOSE:     AUDIT LOG RECORD FOR PROGRAM ELMO.  ONE RECORD
+000160*                 IS APPENDED PER CALCULATION SO A DISPUTED
+000170*                 RESULT CAN BE RECONSTRUCTED FROM THE OPERANDS
+000180*                 AND OPERATION CODE THAT PRODUCED IT.  FIELD
+000190*                 SIZES MIRROR TRXREC SO A TRX-RECORD CAN BE
+000200*                 MOVED STRAIGHT ACROSS.
+000210*
+000220*    MODIFICATION HISTORY
+000230*    --------------------------------------------------------
+000240*    03/12/2026  DF   INITIAL VERSION.
+000250*****************************************************************
+000260 01  AUDIT-RECORD.
+000270     05  AUDIT-TIMESTAMP          PIC X(26).
+000280     05  AUDIT-OP-CODE            PIC 9(02).
+000290     05  AUDIT-OPERAND-1          PIC S9(07)V9(07).
+000300     05  AUDIT-OPERAND-2          PIC S9(07)V9(07).
+000310     05  AUDIT-RESULT             PIC S9(07)V9(07).
+000320     05  AUDIT-TERM-ID            PIC X(08).
+
