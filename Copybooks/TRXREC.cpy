@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110*
+000120*    COPYBOOK:    TRXREC
+000130*    AUTHOR:      D. FERRANTE - SYSTEMS PROGRAMMING
+000140*    DATE-WRITTEN:03/12/2026
+000150*    PURPOSE:     COMMON TRANSACTION RECORD LAYOUT FOR THE SuS
+000160*                 CALCULATOR (PROGRAM ELMO).  A SINGLE COPY OF
+000170*                 THIS RECORD IS SHARED BY THE INTERACTIVE MENU,
+000180*                 THE BATCH TRANSACTION READER AND THE UNATTENDED
+000190*                 (PARM-DRIVEN) ENTRY POINT SO THAT OPERAND AND
+000200*                 RESULT PICTURES CANNOT DRIFT APART BETWEEN THE
+000210*                 THREE RUN MODES.
+000220*
+000230*    MODIFICATION HISTORY
+000240*    --------------------------------------------------------
+000250*    03/12/2026  DF   INITIAL VERSION.
+000260*****************************************************************
+000270 01  TRX-RECORD.
+000280     05  TRX-OP-CODE             PIC 9(02).
+000290     05  TRX-OPERAND-1           PIC S9(07)V9(07).
+000300     05  TRX-OPERAND-2           PIC S9(07)V9(07).
+000310     05  TRX-RESULT              PIC S9(07)V9(07).
+000320     05  TRX-TIMESTAMP           PIC X(26).
+
