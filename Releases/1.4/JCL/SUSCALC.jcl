@@ -0,0 +1,14 @@
+//SUSCALC  JOB (ACCTNO),'ELMO UNATTENDED',CLASS=A,MSGCLASS=X
+//*
+//* CALLS ELMO FOR A SINGLE UNATTENDED CALCULATION - NO MENU,
+//* NO ACCEPT.  PARM IS "CALC,OP-CODE,OPERAND-1,OPERAND-2".
+//* RETURN-CODE 0 = OK, 16 = VALIDATION ERROR (SEE PRINTRPT/
+//* SYSOUT FOR THE MESSAGE).
+//*
+//STEP1    EXEC PGM=ELMO,PARM='CALC,01,0000010.0000000,0000005.0000000'
+//STEPLIB  DD   DSN=PROD.ELMO.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ELMO.AUDITLOG,DISP=MOD
+//PRINTRPT DD   SYSOUT=*
+//CSVFEED  DD   DSN=PROD.ELMO.CSVFEED,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
