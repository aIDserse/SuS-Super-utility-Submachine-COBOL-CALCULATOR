@@ -0,0 +1,21 @@
+//SUSBATCH JOB (ACCTNO),'ELMO BATCH',CLASS=A,MSGCLASS=X
+//*
+//* RUNS ELMO IN BATCH TRANSACTION MODE.  TRXIN CONTAINS ONE
+//* OP-CODE/OPERAND-1/OPERAND-2 TRANSACTION PER RECORD (SEE
+//* COPYBOOK TRXREC).  RESULTS ARE WRITTEN TO TRXOUT.  IF THE
+//* STEP ABENDS PARTWAY THROUGH, RESUBMIT THE SAME JOB - CHKPTF
+//* IS READ ON STARTUP AND THE RUN PICKS UP PAST THE LAST
+//* CHECKPOINTED RECORD NUMBER.
+//*
+//STEP1    EXEC PGM=ELMO,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.ELMO.LOADLIB,DISP=SHR
+//TRXIN    DD   DSN=PROD.ELMO.TRXIN,DISP=SHR
+//TRXOUT   DD   DSN=PROD.ELMO.TRXOUT,DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(10,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=PROD.ELMO.AUDITLOG,DISP=MOD
+//CHKPTF   DD   DSN=PROD.ELMO.CHKPTF,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PRINTRPT DD   SYSOUT=*
+//CSVFEED  DD   DSN=PROD.ELMO.CSVFEED,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
