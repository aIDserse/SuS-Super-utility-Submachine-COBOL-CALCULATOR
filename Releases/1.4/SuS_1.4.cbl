@@ -0,0 +1,1140 @@
+000100*****************************************************************
+000110*
+000120*    PROGRAM:      ELMO  (SuS - SUPER UTILITY SUBMACHINE)
+000130*    AUTHOR:       D. FERRANTE - SYSTEMS PROGRAMMING
+000140*    INSTALLATION: OFFICINA CALCOLO
+000150*    DATE-WRITTEN: 03/12/2026
+000160*    DATE-COMPILED:
+000170*    PURPOSE:      DESK CALCULATOR.  RUNS INTERACTIVELY FROM A
+000180*                  TERMINAL, AS A BATCH JOB STEP DRIVEN BY A
+000190*                  TRANSACTION FILE, OR UNATTENDED FROM A PARM
+000200*                  STRING SUPPLIED ON THE COMMAND LINE / EXEC
+000210*                  PARM=.  ALL THREE MODES SHARE THE SAME
+000220*                  CALCULATION ENGINE AND THE SAME TRANSACTION
+000230*                  RECORD LAYOUT (COPYBOOK TRXREC) SO A RESULT
+000240*                  COMPUTED ONE WAY MATCHES A RESULT COMPUTED
+000250*                  ANOTHER WAY FOR THE SAME INPUT.
+000260*
+000270*    MODIFICATION HISTORY
+000280*    --------------------------------------------------------
+000290*    03/12/2026  DF   1.4 - REWRITTEN ON TOP OF THE 1.3 MENU:
+000300*                     - COMMON TRX-RECORD / AUDIT-RECORD COPYBOOK.
+000310*                     - BATCH TRANSACTION FILE MODE WITH
+000320*                       CHECKPOINT / RESTART.
+000330*                     - UNATTENDED PARM-DRIVEN MODE.
+000340*                     - AUDIT LOG, CSV EXPORT AND PRINTED SUMMARY
+000350*                       WRITTEN FOR EVERY CALCULATION.
+000360*                     - OPERAND/RESULT VALIDATION (DIVIDE BY ZERO,
+000370*                       SQRT AND ARC-TRIG DOMAIN) WITH RE-PROMPT.
+000380*                     - A, B, C STANDARDIZED ON ONE PICTURE WITH
+000390*                       ROUNDED COMPUTES THROUGHOUT.
+000400*                     - SESSION HISTORY (LAST 10 CALCULATIONS).
+000410*                     - MEMORY REGISTER (MS / M+ / MR / MC).
+000420*                     - PERCENTAGE-OF AND PERCENT-CHANGE OPTIONS.
+000430*                     - LAST RESULT CARRIES FORWARD AS THE DEFAULT
+000440*                       OPERAND (BLANK ACCEPT REUSES IT).
+000450*                     - SELECTABLE ANGLE UNIT (DEGREES, RADIANS,
+000460*                       GRADIANS) USING FUNCTION PI, HONORED BY
+000470*                       ALL SIX TRIG OPTIONS.
+000480*                     - OPTION 13 CORRECTED TO USE FUNCTION ACOS
+000490*                       (IT WAS COMPUTING FUNCTION ASIN).
+000500*****************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID.   ELMO.
+000530 AUTHOR.       D. FERRANTE.
+000540 INSTALLATION. OFFICINA CALCOLO.
+000550 DATE-WRITTEN. 03/12/2026.
+000560 DATE-COMPILED.
+000570*****************************************************************
+000580*    ENVIRONMENT DIVISION
+000590*****************************************************************
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT TRXIN-FILE ASSIGN TO "TRXIN"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-TRXIN-FS.
+000660     SELECT TRXOUT-FILE ASSIGN TO "TRXOUT"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-TRXOUT-FS.
+000690     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-AUDITLOG-FS.
+000720     SELECT CHKPT-FILE ASSIGN TO "CHKPTF"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-CHKPT-FS.
+000750     SELECT PRINTRPT-FILE ASSIGN TO "PRINTRPT"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-PRINTRPT-FS.
+000780     SELECT CSVFEED-FILE ASSIGN TO "CSVFEED"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-CSVFEED-FS.
+000810*****************************************************************
+000820*    DATA DIVISION
+000830*****************************************************************
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860*----------------------------------------------------------------
+000870*    BATCH TRANSACTION INPUT - SAME LAYOUT AS TRXREC, RENAMED
+000880*    WITH PREFIX TXI- SO IT DOES NOT COLLIDE WITH THE WORKING
+000890*    COPY OF TRXREC USED AS THE CALCULATION ENGINE'S WORK AREA.
+000900*----------------------------------------------------------------
+000910 FD  TRXIN-FILE
+000920     RECORDING MODE IS F
+000930     LABEL RECORDS ARE STANDARD.
+000940 COPY TRXREC REPLACING ==TRX-RECORD==    BY ==TXI-RECORD==
+000950                       ==TRX-OP-CODE==   BY ==TXI-OP-CODE==
+000960                       ==TRX-OPERAND-1== BY ==TXI-OPERAND-1==
+000970                       ==TRX-OPERAND-2== BY ==TXI-OPERAND-2==
+000980                       ==TRX-RESULT==    BY ==TXI-RESULT==
+000990                       ==TRX-TIMESTAMP== BY ==TXI-TIMESTAMP==.
+001000*----------------------------------------------------------------
+001010*    BATCH TRANSACTION OUTPUT - ONE RESULT RECORD PER INPUT.
+001020*----------------------------------------------------------------
+001030 FD  TRXOUT-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060 COPY TRXREC REPLACING ==TRX-RECORD==    BY ==TXO-RECORD==
+001070                       ==TRX-OP-CODE==   BY ==TXO-OP-CODE==
+001080                       ==TRX-OPERAND-1== BY ==TXO-OPERAND-1==
+001090                       ==TRX-OPERAND-2== BY ==TXO-OPERAND-2==
+001100                       ==TRX-RESULT==    BY ==TXO-RESULT==
+001110                       ==TRX-TIMESTAMP== BY ==TXO-TIMESTAMP==.
+001120*----------------------------------------------------------------
+001130*    AUDIT LOG - APPENDED TO, ONE RECORD PER CALCULATION.
+001140*----------------------------------------------------------------
+001150 FD  AUDITLOG-FILE
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE STANDARD.
+001180 COPY AUDITREC REPLACING ==AUDIT-RECORD==   BY ==ALOG-RECORD==
+001190                         ==AUDIT-TIMESTAMP== BY ==ALOG-TIMESTAMP==
+001200                         ==AUDIT-OP-CODE==   BY ==ALOG-OP-CODE==
+001210                         ==AUDIT-OPERAND-1== BY ==ALOG-OPERAND-1==
+001220                         ==AUDIT-OPERAND-2== BY ==ALOG-OPERAND-2==
+001230                         ==AUDIT-RESULT==    BY ==ALOG-RESULT==
+001240                         ==AUDIT-TERM-ID==   BY ==ALOG-TERM-ID==.
+001250*----------------------------------------------------------------
+001260*    RESTART CHECKPOINT - LAST TRXIN RECORD NUMBER POSTED.
+001270*----------------------------------------------------------------
+001280 FD  CHKPT-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  CHKPT-RECORD.
+001320     05  CHKPT-LAST-RECNO         PIC 9(09).
+001330     05  CHKPT-TIMESTAMP          PIC X(26).
+001340*----------------------------------------------------------------
+001350*    PRINTED / REPORT-FORMATTED SESSION SUMMARY.
+001360*----------------------------------------------------------------
+001370 FD  PRINTRPT-FILE
+001380     RECORDING MODE IS F.
+001390 01  PRINTRPT-RECORD              PIC X(132).
+001400*----------------------------------------------------------------
+001410*    DOWNSTREAM CSV FEED OF COMPUTED RESULTS.
+001420*----------------------------------------------------------------
+001430 FD  CSVFEED-FILE
+001440     RECORDING MODE IS F.
+001450 01  CSVFEED-RECORD               PIC X(100).
+001460*****************************************************************
+001470 WORKING-STORAGE SECTION.
+001480*----------------------------------------------------------------
+001490*    CANONICAL TRANSACTION WORK AREA - COPIED UNCHANGED, SHARED
+001500*    BY THE INTERACTIVE, BATCH AND UNATTENDED PATHS.
+001510*----------------------------------------------------------------
+001520 COPY TRXREC.
+001530 COPY AUDITREC.
+001540*----------------------------------------------------------------
+001550*    FILE STATUS SWITCHES.
+001560*----------------------------------------------------------------
+001570 01  WS-FILE-STATUSES.
+001580     05  WS-TRXIN-FS              PIC X(02) VALUE SPACES.
+001590     05  WS-TRXOUT-FS             PIC X(02) VALUE SPACES.
+001600     05  WS-AUDITLOG-FS           PIC X(02) VALUE SPACES.
+001610     05  WS-CHKPT-FS              PIC X(02) VALUE SPACES.
+001620     05  WS-PRINTRPT-FS           PIC X(02) VALUE SPACES.
+001630     05  WS-CSVFEED-FS            PIC X(02) VALUE SPACES.
+001640*----------------------------------------------------------------
+001650*    PROGRAM SWITCHES.
+001660*----------------------------------------------------------------
+001670 01  WS-SWITCHES.
+001680     05  WS-EXIT-SW               PIC X(01) VALUE "N".
+001690         88  WS-EXIT-REQUESTED        VALUE "Y".
+001700     05  WS-CALC-STATUS-SW        PIC X(01) VALUE "0".
+001710         88  WS-CALC-OK               VALUE "0".
+001720         88  WS-CALC-ERROR            VALUE "1".
+001730     05  WS-CONTINUE-SW           PIC X(02) VALUE "S ".
+001740         88  WS-CONTINUE-YES          VALUE "S " "s " "SI" "si".
+001750     05  WS-TRXIN-EOF-SW          PIC X(01) VALUE "N".
+001760         88  WS-TRXIN-EOF             VALUE "Y".
+001770     05  WS-RUN-MODE-SW           PIC X(01) VALUE "I".
+001780         88  WS-MODE-INTERACTIVE      VALUE "I".
+001790         88  WS-MODE-BATCH            VALUE "B".
+001800         88  WS-MODE-UNATTENDED       VALUE "U".
+001810     05  WS-LAST-C-SW             PIC X(01) VALUE "N".
+001820         88  WS-LAST-C-AVAILABLE      VALUE "Y".
+001830     05  WS-NEEDS-OPERAND-2-SW    PIC X(01) VALUE "N".
+001840         88  WS-NEEDS-OPERAND-2       VALUE "Y".
+001850*----------------------------------------------------------------
+001860*    UNATTENDED / PARM-DRIVEN ENTRY (STARTUP FLAG, JCL PARM=).
+001870*----------------------------------------------------------------
+001880 01  WS-COMMAND-LINE              PIC X(80) VALUE SPACES.
+001890 01  WS-MODE-TOKEN                PIC X(10) VALUE SPACES.
+001900 01  WS-OPCODE-TOKEN              PIC X(10) VALUE SPACES.
+001910 01  WS-OPERAND1-TOKEN            PIC X(15) VALUE SPACES.
+001920 01  WS-OPERAND2-TOKEN            PIC X(15) VALUE SPACES.
+001930*----------------------------------------------------------------
+001940*    MENU SELECTION AND OPERAND ENTRY.
+001950*----------------------------------------------------------------
+001960 01  INPUT1                       PIC 9(02) VALUE ZERO.
+001970 01  WS-OPERAND-BUFFER            PIC X(15) VALUE SPACES.
+001980 01  WS-PROMPT-1                  PIC X(40) VALUE SPACES.
+001990 01  WS-PROMPT-2                  PIC X(40) VALUE SPACES.
+002000 01  WS-CALC-ERROR-MESSAGE        PIC X(50) VALUE SPACES.
+002010 01  WS-LAST-C                    PIC S9(07)V9(07) VALUE ZERO.
+002020*----------------------------------------------------------------
+002030*    ANGLE UNIT (DEGREES / RADIANS / GRADIANS).
+002040*----------------------------------------------------------------
+002050 01  WS-ANGLE-UNIT                PIC X(01) VALUE "D".
+002060     88  WS-UNIT-DEGREES              VALUE "D".
+002070     88  WS-UNIT-RADIANS              VALUE "R".
+002080     88  WS-UNIT-GRADIANS             VALUE "G".
+002090 01  WS-ANGLE-RADIANS             USAGE COMP-2 VALUE ZERO.
+002100*----------------------------------------------------------------
+002110*    MEMORY REGISTER (MS / M+ / MR / MC).
+002120*----------------------------------------------------------------
+002130 01  WS-MEMORY-REGISTER           PIC S9(07)V9(07) VALUE ZERO.
+002140*----------------------------------------------------------------
+002150*    SESSION HISTORY - LAST 10 CALCULATIONS, WRAPPING TABLE.
+002160*----------------------------------------------------------------
+002170 01  WS-HISTORY-TABLE.
+002180     05  WS-HISTORY-COUNT         PIC 9(02) VALUE ZERO.
+002190     05  WS-HISTORY-NEXT          PIC 9(02) VALUE ZERO.
+002200     05  WS-HISTORY-ENTRY OCCURS 10 TIMES.
+002210         10  HIST-OP-CODE             PIC 9(02).
+002220         10  HIST-OPERAND-1           PIC S9(07)V9(07).
+002230         10  HIST-OPERAND-2           PIC S9(07)V9(07).
+002240         10  HIST-RESULT              PIC S9(07)V9(07).
+002250         10  HIST-TIMESTAMP           PIC X(26).
+002260 01  WS-HISTORY-IX                PIC 9(02) VALUE ZERO.
+002265 01  WS-HISTORY-START             PIC 9(02) VALUE ZERO.
+002267 01  WS-HISTORY-SLOT              PIC 9(02) VALUE ZERO.
+002270*----------------------------------------------------------------
+002280*    BATCH DRIVER / CHECKPOINT-RESTART.
+002290*----------------------------------------------------------------
+002300 01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+002310 01  WS-RESTART-RECNO             PIC 9(09) VALUE ZERO.
+002320 01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 00100.
+002330*----------------------------------------------------------------
+002340*    AUDIT / TERMINAL IDENTIFICATION.
+002350*----------------------------------------------------------------
+002360 01  WS-ENV-NAME                  PIC X(10) VALUE SPACES.
+002370 01  WS-TERMINAL-ID               PIC X(08) VALUE SPACES.
+002380*----------------------------------------------------------------
+002390*    REPORT-WRITER STYLE PRINTED SUMMARY.
+002400*----------------------------------------------------------------
+002410 01  WS-RUN-DATE                  PIC X(08) VALUE SPACES.
+002420 01  WS-REPORT-PAGE-NO            PIC 9(03) VALUE ZERO.
+002430 01  WS-REPORT-LINE-COUNT         PIC 9(02) VALUE ZERO.
+002440 01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20.
+002450 01  WS-OP-NAME                   PIC X(30) VALUE SPACES.
+002460*----------------------------------------------------------------
+002470*    DOWNSTREAM CSV EXPORT.
+002480*----------------------------------------------------------------
+002490 01  WS-CSV-LINE                  PIC X(100) VALUE SPACES.
+002493*----------------------------------------------------------------
+002495*    EDITED WORK FIELDS - EXTERNALIZE SIGN AND DECIMAL POINT
+002496*    BEFORE STRINGING AN OPERAND/RESULT INTO CSVFEED OR PRINTRPT.
+002497*----------------------------------------------------------------
+002498 01  WS-ED-OPERAND-1              PIC -9(07).9(07).
+002499 01  WS-ED-OPERAND-2              PIC -9(07).9(07).
+002500 01  WS-ED-RESULT                 PIC -9(07).9(07).
+002510*****************************************************************
+002510*    PROCEDURE DIVISION
+002520*****************************************************************
+002530 PROCEDURE DIVISION.
+002540*-----------------------------------------------------------------
+002550 0000-MAINLINE.
+002560     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002570     EVALUATE TRUE
+002580         WHEN WS-MODE-BATCH
+002590             PERFORM 5000-BATCH-DRIVER THRU 5000-EXIT
+002600         WHEN WS-MODE-UNATTENDED
+002610             PERFORM 6000-UNATTENDED-CALCULATION THRU 6000-EXIT
+002620         WHEN OTHER
+002630             PERFORM 3000-INTERACTIVE-SESSION THRU 3000-EXIT
+002640     END-EVALUATE
+002650     PERFORM 9000-TERMINATE-PROGRAM THRU 9000-EXIT
+002660     STOP RUN.
+002670*-----------------------------------------------------------------
+002680*    INITIALIZATION
+002690*-----------------------------------------------------------------
+002700 1000-INITIALIZE.
+002710     MOVE "N" TO WS-EXIT-SW
+002720     SET WS-CALC-OK TO TRUE
+002730     MOVE ZERO TO WS-MEMORY-REGISTER
+002740     MOVE ZERO TO WS-HISTORY-COUNT
+002750     MOVE ZERO TO WS-HISTORY-NEXT
+002760     MOVE ZERO TO WS-RECORD-COUNT
+002770     MOVE "N" TO WS-LAST-C-SW
+002780     MOVE "D" TO WS-ANGLE-UNIT
+002790     MOVE "USER" TO WS-ENV-NAME
+002800     DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+002810     ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT-VALUE
+002820     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002830     PERFORM 2000-DETERMINE-RUN-MODE THRU 2000-EXIT
+002832     IF WS-MODE-BATCH
+002834         PERFORM 5600-LOAD-CHECKPOINT THRU 5600-EXIT
+002836     END-IF
+002840     OPEN EXTEND AUDITLOG-FILE
+002850     IF WS-AUDITLOG-FS NOT = "00"
+002860         OPEN OUTPUT AUDITLOG-FILE
+002870     END-IF
+002875     IF WS-MODE-BATCH AND WS-RESTART-RECNO > ZERO
+002876         OPEN EXTEND CSVFEED-FILE
+002877     ELSE
+002880         OPEN OUTPUT CSVFEED-FILE
+002881     END-IF
+002882     IF WS-CSVFEED-FS NOT = "00"
+002883         DISPLAY "IMPOSSIBILE APRIRE CSVFEED - FILE STATUS "
+002884             WS-CSVFEED-FS
+002885         MOVE 16 TO RETURN-CODE
+002886         STOP RUN
+002887     END-IF
+002888     IF NOT (WS-MODE-BATCH AND WS-RESTART-RECNO > ZERO)
+002890         MOVE "OP-CODE,OPERAND-1,OPERAND-2,RESULT,TIMESTAMP"
+002900             TO CSVFEED-RECORD
+002910         WRITE CSVFEED-RECORD
+002912     END-IF
+002915     IF WS-MODE-BATCH AND WS-RESTART-RECNO > ZERO
+002916         OPEN EXTEND PRINTRPT-FILE
+002917     ELSE
+002920         OPEN OUTPUT PRINTRPT-FILE
+002921     END-IF
+002922     IF WS-PRINTRPT-FS NOT = "00"
+002923         DISPLAY "IMPOSSIBILE APRIRE PRINTRPT - FILE STATUS "
+002924             WS-PRINTRPT-FS
+002925         MOVE 16 TO RETURN-CODE
+002926         STOP RUN
+002927     END-IF
+002928     IF NOT (WS-MODE-BATCH AND WS-RESTART-RECNO > ZERO)
+002930         PERFORM 7310-PRINT-REPORT-HEADER THRU 7310-EXIT
+002932     END-IF.
+002940 1000-EXIT.
+002950     EXIT.
+002960*-----------------------------------------------------------------
+002970*    RUN-MODE DETERMINATION - INTERACTIVE (DEFAULT), BATCH OR
+002980*    UNATTENDED, DRIVEN BY A COMMAND-LINE / PARM STRING OF THE
+002990*    FORM "BATCH" OR "CALC,OP-CODE,OPERAND-1,OPERAND-2".
+003000*-----------------------------------------------------------------
+003010 2000-DETERMINE-RUN-MODE.
+003020     MOVE SPACES TO WS-COMMAND-LINE
+003030     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+003040     MOVE SPACES TO WS-MODE-TOKEN
+003050     MOVE SPACES TO WS-OPCODE-TOKEN
+003060     MOVE SPACES TO WS-OPERAND1-TOKEN
+003070     MOVE SPACES TO WS-OPERAND2-TOKEN
+003080     UNSTRING WS-COMMAND-LINE DELIMITED BY ","
+003090         INTO WS-MODE-TOKEN WS-OPCODE-TOKEN
+003100              WS-OPERAND1-TOKEN WS-OPERAND2-TOKEN
+003110     END-UNSTRING
+003120     EVALUATE WS-MODE-TOKEN
+003130         WHEN "BATCH"
+003140             SET WS-MODE-BATCH TO TRUE
+003150         WHEN "CALC"
+003160             SET WS-MODE-UNATTENDED TO TRUE
+003170             COMPUTE TRX-OP-CODE =
+003180                     FUNCTION NUMVAL(WS-OPCODE-TOKEN)
+003190             COMPUTE TRX-OPERAND-1 ROUNDED =
+003200                     FUNCTION NUMVAL(WS-OPERAND1-TOKEN)
+003210             COMPUTE TRX-OPERAND-2 ROUNDED =
+003220                     FUNCTION NUMVAL(WS-OPERAND2-TOKEN)
+003230         WHEN OTHER
+003240             SET WS-MODE-INTERACTIVE TO TRUE
+003250     END-EVALUATE.
+003260 2000-EXIT.
+003270     EXIT.
+003280*-----------------------------------------------------------------
+003290*    INTERACTIVE SESSION - THE ORIGINAL DESK-CALCULATOR MENU.
+003300*-----------------------------------------------------------------
+003310 3000-INTERACTIVE-SESSION.
+003320     PERFORM 3100-MENU-CYCLE THRU 3100-EXIT
+003330         UNTIL WS-EXIT-REQUESTED.
+003340 3000-EXIT.
+003350     EXIT.
+003360*-----------------------------------------------------------------
+003370 3100-MENU-CYCLE.
+003380     PERFORM 3200-DISPLAY-MENU THRU 3200-EXIT
+003390     ACCEPT INPUT1
+003400     PERFORM 3400-PROCESS-SELECTION THRU 3400-EXIT
+003410     IF NOT WS-EXIT-REQUESTED
+003420         PERFORM 3900-CONTINUE-PROMPT THRU 3900-EXIT
+003430     END-IF.
+003440 3100-EXIT.
+003450     EXIT.
+003460*-----------------------------------------------------------------
+003470 3200-DISPLAY-MENU.
+003480     DISPLAY "CALCOLATRICE".
+003490     DISPLAY "CHE VUOI FARE?".
+003500     DISPLAY "1 ADDIZIONE".
+003510     DISPLAY "2 SOTTRAZIONE".
+003520     DISPLAY "3 MOLTIPLICAZIONE".
+003530     DISPLAY "4 DIVISIONE".
+003540     DISPLAY "5 ELEVAZIONE ALLA SECONDA".
+003550     DISPLAY "6 ELEVAZIONE AL CUBO".
+003560     DISPLAY "7 RADICE QUADRATA".
+003570     DISPLAY "8 RADICE CUBICA".
+003580     DISPLAY "9 SENO".
+003590     DISPLAY "10 COSENO".
+003600     DISPLAY "11 TANGENTE".
+003610     DISPLAY "12 SENO^-1".
+003620     DISPLAY "13 COSENO^-1".
+003630     DISPLAY "14 TANGENTE^-1".
+003640     DISPLAY "15 STORICO CALCOLI (ULTIMI 10)".
+003650     DISPLAY "16 MEMORIA - SALVA RISULTATO (MS)".
+003660     DISPLAY "17 MEMORIA - SOMMA RISULTATO (M+)".
+003670     DISPLAY "18 MEMORIA - RICHIAMA (MR)".
+003680     DISPLAY "19 MEMORIA - CANCELLA (MC)".
+003690     DISPLAY "20 PERCENTUALE (B% DI A)".
+003700     DISPLAY "21 VARIAZIONE PERCENTUALE (DA A A B)".
+003710     DISPLAY "22 IMPOSTA UNITA' ANGOLARE".
+003720     DISPLAY "23 ESCI".
+003730     DISPLAY "SCEGLI UN'OPZIONE".
+003740 3200-EXIT.
+003750     EXIT.
+003760*-----------------------------------------------------------------
+003770*    DISPATCH THE MENU CHOICE.
+003780*-----------------------------------------------------------------
+003790 3400-PROCESS-SELECTION.
+003800     EVALUATE INPUT1
+003810         WHEN 23
+003820             DISPLAY "OK, BUON LAVORO :)"
+003830             SET WS-EXIT-REQUESTED TO TRUE
+003840         WHEN 15
+003850             PERFORM 3500-SHOW-HISTORY THRU 3500-EXIT
+003860         WHEN 16
+003870             PERFORM 3600-MEMORY-STORE THRU 3600-EXIT
+003880         WHEN 17
+003890             PERFORM 3610-MEMORY-ADD THRU 3610-EXIT
+003900         WHEN 18
+003910             PERFORM 3620-MEMORY-RECALL THRU 3620-EXIT
+003920         WHEN 19
+003930             PERFORM 3630-MEMORY-CLEAR THRU 3630-EXIT
+003940         WHEN 22
+003950             PERFORM 3800-SET-ANGLE-UNIT THRU 3800-EXIT
+003955         WHEN 1 THRU 14
+003956         WHEN 20
+003957         WHEN 21
+003970             MOVE INPUT1 TO TRX-OP-CODE
+003975             SET WS-CALC-ERROR TO TRUE
+003980             PERFORM 3350-ACCEPT-AND-CALCULATE THRU 3350-EXIT
+003990                 UNTIL WS-CALC-OK
+004000             PERFORM 3360-DISPLAY-RESULT THRU 3360-EXIT
+004005         WHEN OTHER
+004006             DISPLAY "OPZIONE NON VALIDA"
+004010     END-EVALUATE.
+004020 3400-EXIT.
+004030     EXIT.
+004040*-----------------------------------------------------------------
+004050 3350-ACCEPT-AND-CALCULATE.
+004060     PERFORM 3300-ACCEPT-OPERANDS THRU 3300-EXIT
+004070     PERFORM 4000-CALCULATE-TRANSACTION THRU 4000-EXIT
+004080     IF WS-CALC-ERROR
+004090         DISPLAY WS-CALC-ERROR-MESSAGE
+004100     END-IF.
+004110 3350-EXIT.
+004120     EXIT.
+004130*-----------------------------------------------------------------
+004140*    OPERAND ENTRY - PROMPT TEXT DEPENDS ON THE CHOSEN OPERATION.
+004150*    A BLANK ANSWER REUSES THE LAST RESULT (SEE 3310/3320) SO
+004160*    CHAINED CALCULATIONS DO NOT HAVE TO BE RE-KEYED.
+004170*-----------------------------------------------------------------
+004180 3300-ACCEPT-OPERANDS.
+004190     MOVE "N" TO WS-NEEDS-OPERAND-2-SW
+004200     EVALUATE TRX-OP-CODE
+004210         WHEN 01
+004220             MOVE "PRIMO NUMERO" TO WS-PROMPT-1
+004230             MOVE "SECONDO NUMERO" TO WS-PROMPT-2
+004240             SET WS-NEEDS-OPERAND-2 TO TRUE
+004250         WHEN 02
+004260             MOVE "PRIMO NUMERO" TO WS-PROMPT-1
+004270             MOVE "SECONDO NUMERO" TO WS-PROMPT-2
+004280             SET WS-NEEDS-OPERAND-2 TO TRUE
+004290         WHEN 03
+004300             MOVE "PRIMO NUMERO" TO WS-PROMPT-1
+004310             MOVE "SECONDO NUMERO" TO WS-PROMPT-2
+004320             SET WS-NEEDS-OPERAND-2 TO TRUE
+004330         WHEN 04
+004340             MOVE "PRIMO NUMERO" TO WS-PROMPT-1
+004350             MOVE "SECONDO NUMERO" TO WS-PROMPT-2
+004360             SET WS-NEEDS-OPERAND-2 TO TRUE
+004370         WHEN 05
+004380             MOVE "NUMERO DA ELEVARE" TO WS-PROMPT-1
+004390         WHEN 06
+004400             MOVE "NUMERO DA ELEVARE (AL CUBO)" TO WS-PROMPT-1
+004410         WHEN 07
+004420             MOVE "NUMERO DA RADICARE" TO WS-PROMPT-1
+004430         WHEN 08
+004440             MOVE "NUMERO DA RADICARE" TO WS-PROMPT-1
+004450         WHEN 09
+004460             MOVE "NUMERO DI CUI FARE SENO" TO WS-PROMPT-1
+004470         WHEN 10
+004480             MOVE "NUMERO DI CUI FARE IL COSENO" TO WS-PROMPT-1
+004490         WHEN 11
+004500             MOVE "NUMERO DI CUI FARE LA TANGENTE" TO WS-PROMPT-1
+004510         WHEN 12
+004520             MOVE "NUMERO DI CUI FARE SENO ^-1" TO WS-PROMPT-1
+004530         WHEN 13
+004540             MOVE "NUMERO DI CUI FARE COSENO ^-1" TO WS-PROMPT-1
+004550         WHEN 14
+004560             MOVE "NUMERO DI CUI FARE TANGENTE^-1" TO WS-PROMPT-1
+004570         WHEN 20
+004580             MOVE "NUMERO DI RIFERIMENTO (A)" TO WS-PROMPT-1
+004590             MOVE "PERCENTUALE DA CALCOLARE (B)" TO WS-PROMPT-2
+004600             SET WS-NEEDS-OPERAND-2 TO TRUE
+004610         WHEN 21
+004620             MOVE "VALORE INIZIALE (A)" TO WS-PROMPT-1
+004630             MOVE "VALORE FINALE (B)" TO WS-PROMPT-2
+004640             SET WS-NEEDS-OPERAND-2 TO TRUE
+004650     END-EVALUATE
+004660     PERFORM 3310-ACCEPT-OPERAND-1 THRU 3310-EXIT
+004670     IF WS-NEEDS-OPERAND-2
+004680         PERFORM 3320-ACCEPT-OPERAND-2 THRU 3320-EXIT
+004690     ELSE
+004700         MOVE ZERO TO TRX-OPERAND-2
+004710     END-IF.
+004720 3300-EXIT.
+004730     EXIT.
+004740*-----------------------------------------------------------------
+004750 3310-ACCEPT-OPERAND-1.
+004760     DISPLAY WS-PROMPT-1
+004770     IF WS-LAST-C-AVAILABLE
+004780         DISPLAY "  (INVIO = ULTIMO RISULTATO " WS-LAST-C ")"
+004790     END-IF
+004800     MOVE SPACES TO WS-OPERAND-BUFFER
+004810     ACCEPT WS-OPERAND-BUFFER
+004820     IF WS-OPERAND-BUFFER = SPACES AND WS-LAST-C-AVAILABLE
+004830         MOVE WS-LAST-C TO TRX-OPERAND-1
+004840     ELSE
+004850         COMPUTE TRX-OPERAND-1 ROUNDED =
+004860                 FUNCTION NUMVAL(WS-OPERAND-BUFFER)
+004870     END-IF.
+004880 3310-EXIT.
+004890     EXIT.
+004900*-----------------------------------------------------------------
+004910 3320-ACCEPT-OPERAND-2.
+004920     DISPLAY WS-PROMPT-2
+004930     IF WS-LAST-C-AVAILABLE
+004940         DISPLAY "  (INVIO = ULTIMO RISULTATO " WS-LAST-C ")"
+004950     END-IF
+004960     MOVE SPACES TO WS-OPERAND-BUFFER
+004970     ACCEPT WS-OPERAND-BUFFER
+004980     IF WS-OPERAND-BUFFER = SPACES AND WS-LAST-C-AVAILABLE
+004990         MOVE WS-LAST-C TO TRX-OPERAND-2
+005000     ELSE
+005010         COMPUTE TRX-OPERAND-2 ROUNDED =
+005020                 FUNCTION NUMVAL(WS-OPERAND-BUFFER)
+005030     END-IF.
+005040 3320-EXIT.
+005050     EXIT.
+005060*-----------------------------------------------------------------
+005070*    RESULT DISPLAY - KEEPS THE ORIGINAL "COMPUTING..." FLAVOUR.
+005080*-----------------------------------------------------------------
+005090 3360-DISPLAY-RESULT.
+005100     DISPLAY "Computing"
+005110     DISPLAY "Computing."
+005120     DISPLAY "Computing.."
+005130     DISPLAY "Computing..."
+005140     DISPLAY "Computing...."
+005150     DISPLAY "Computing....."
+005160     DISPLAY "Computing......"
+005170     EVALUATE TRX-OP-CODE
+005180         WHEN 01
+005190             DISPLAY "(" TRX-OPERAND-1 ")+("
+005200                 TRX-OPERAND-2 ") FA..."
+005210         WHEN 02
+005220             DISPLAY "(" TRX-OPERAND-1 ")-("
+005230                 TRX-OPERAND-2 ") FA..."
+005240         WHEN 03
+005250             DISPLAY "(" TRX-OPERAND-1 ")x("
+005260                 TRX-OPERAND-2 ") FA..."
+005270         WHEN 04
+005280             DISPLAY "(" TRX-OPERAND-1 "):("
+005290                 TRX-OPERAND-2 ") FA..."
+005300         WHEN 05
+005310             DISPLAY "(" TRX-OPERAND-1 ")^2 FA..."
+005320         WHEN 06
+005330             DISPLAY "(" TRX-OPERAND-1 ")^3 FA..."
+005340         WHEN 07
+005350             DISPLAY "/(" TRX-OPERAND-1 ") FA..."
+005360         WHEN 08
+005370             DISPLAY "3/(" TRX-OPERAND-1 ") FA..."
+005380         WHEN 09
+005390             DISPLAY "IL SENO DI ("
+005400                 TRX-OPERAND-1 ") RISULTA..."
+005410         WHEN 10
+005420             DISPLAY "IL COSENO DI ("
+005430                 TRX-OPERAND-1 ") RISULTA..."
+005440         WHEN 11
+005450             DISPLAY "LA TANGENTE DI ("
+005460                 TRX-OPERAND-1 ") RISULTA..."
+005470         WHEN 12
+005480             DISPLAY "IL SENO^-1 DI ("
+005490                 TRX-OPERAND-1 ") RISULTA..."
+005500         WHEN 13
+005510             DISPLAY "IL COSENO^-1 DI ("
+005520                 TRX-OPERAND-1 ") RISULTA..."
+005530         WHEN 14
+005540             DISPLAY "LA TANGENTE^-1 DI ("
+005550                 TRX-OPERAND-1 ") RISULTA..."
+005560         WHEN 20
+005570             DISPLAY TRX-OPERAND-2 "% DI ("
+005580                 TRX-OPERAND-1 ") FA..."
+005590         WHEN 21
+005600             DISPLAY "LA VARIAZIONE PERCENTUALE FA..."
+005610     END-EVALUATE
+005620     DISPLAY TRX-RESULT.
+005630 3360-EXIT.
+005640     EXIT.
+005650*-----------------------------------------------------------------
+005660*    SESSION HISTORY - "SHOW LAST N RESULTS".
+005670*-----------------------------------------------------------------
+005680 3500-SHOW-HISTORY.
+005690     IF WS-HISTORY-COUNT = ZERO
+005700         DISPLAY "NESSUN CALCOLO IN STORICO"
+005710     ELSE
+005715         IF WS-HISTORY-COUNT < 10
+005716             MOVE 1 TO WS-HISTORY-START
+005717         ELSE
+005718             ADD 1 TO WS-HISTORY-NEXT GIVING WS-HISTORY-START
+005719             IF WS-HISTORY-START > 10
+005720                 MOVE 1 TO WS-HISTORY-START
+005721             END-IF
+005722         END-IF
+005723         DISPLAY "ULTIMI " WS-HISTORY-COUNT " CALCOLI:"
+005730         PERFORM 3510-SHOW-HISTORY-ENTRY THRU 3510-EXIT
+005740             VARYING WS-HISTORY-IX FROM 1 BY 1
+005750             UNTIL WS-HISTORY-IX > WS-HISTORY-COUNT
+005760     END-IF.
+005770 3500-EXIT.
+005780     EXIT.
+005790*-----------------------------------------------------------------
+005795*    SLOT IS THE TABLE SUBSCRIPT FOR THE WS-HISTORY-IX'TH OLDEST
+005796*    RETAINED ENTRY, WALKING FORWARD FROM WS-HISTORY-START AND
+005797*    WRAPPING AROUND THE 10-SLOT TABLE.
+005798*-----------------------------------------------------------------
+005800 3510-SHOW-HISTORY-ENTRY.
+005801     COMPUTE WS-HISTORY-SLOT =
+005802         FUNCTION MOD(WS-HISTORY-START - 1 + WS-HISTORY-IX - 1,
+005803             10) + 1
+005810     DISPLAY WS-HISTORY-IX ") OP=" HIST-OP-CODE (WS-HISTORY-SLOT)
+005820         " A=" HIST-OPERAND-1 (WS-HISTORY-SLOT)
+005830         " B=" HIST-OPERAND-2 (WS-HISTORY-SLOT)
+005840         " C=" HIST-RESULT (WS-HISTORY-SLOT).
+005850 3510-EXIT.
+005860     EXIT.
+005870*-----------------------------------------------------------------
+005880*    MEMORY REGISTER - MS / M+ / MR / MC.
+005890*-----------------------------------------------------------------
+005900 3600-MEMORY-STORE.
+005910     IF WS-LAST-C-AVAILABLE
+005920         MOVE WS-LAST-C TO WS-MEMORY-REGISTER
+005930         DISPLAY "MEMORIA = " WS-MEMORY-REGISTER
+005940     ELSE
+005950         DISPLAY "NESSUN RISULTATO DA MEMORIZZARE"
+005960     END-IF.
+005970 3600-EXIT.
+005980     EXIT.
+005990*-----------------------------------------------------------------
+006000 3610-MEMORY-ADD.
+006010     IF WS-LAST-C-AVAILABLE
+006020         ADD WS-LAST-C TO WS-MEMORY-REGISTER
+006030         DISPLAY "MEMORIA = " WS-MEMORY-REGISTER
+006040     ELSE
+006050         DISPLAY "NESSUN RISULTATO DA SOMMARE"
+006060     END-IF.
+006070 3610-EXIT.
+006080     EXIT.
+006090*-----------------------------------------------------------------
+006100 3620-MEMORY-RECALL.
+006110     MOVE WS-MEMORY-REGISTER TO WS-LAST-C
+006120     SET WS-LAST-C-AVAILABLE TO TRUE
+006130     DISPLAY "MEMORIA = " WS-MEMORY-REGISTER
+006140     DISPLAY "(SARA' USATO SE PREMI INVIO AL PROSSIMO NUMERO)".
+006150 3620-EXIT.
+006160     EXIT.
+006170*-----------------------------------------------------------------
+006180 3630-MEMORY-CLEAR.
+006190     MOVE ZERO TO WS-MEMORY-REGISTER
+006200     DISPLAY "MEMORIA AZZERATA".
+006210 3630-EXIT.
+006220     EXIT.
+006230*-----------------------------------------------------------------
+006240*    ANGLE UNIT SELECTION - HONORED BY OPTIONS 9 THRU 14.
+006250*-----------------------------------------------------------------
+006260 3800-SET-ANGLE-UNIT.
+006270     DISPLAY "UNITA' ANGOLARE (D=GRADI, R=RADIANTI, G=GRADIANTI)"
+006280     ACCEPT WS-ANGLE-UNIT
+006290     EVALUATE TRUE
+006300         WHEN WS-UNIT-DEGREES
+006310             DISPLAY "UNITA' IMPOSTATA: GRADI"
+006320         WHEN WS-UNIT-RADIANS
+006330             DISPLAY "UNITA' IMPOSTATA: RADIANTI"
+006340         WHEN WS-UNIT-GRADIANS
+006350             DISPLAY "UNITA' IMPOSTATA: GRADIANTI"
+006360         WHEN OTHER
+006370             DISPLAY "VALORE NON VALIDO, IMPOSTATO A GRADI"
+006380             MOVE "D" TO WS-ANGLE-UNIT
+006390     END-EVALUATE.
+006400 3800-EXIT.
+006410     EXIT.
+006420*-----------------------------------------------------------------
+006430 3900-CONTINUE-PROMPT.
+006440     DISPLAY "VUOI FARE ALTRI CALCOLI?"
+006450     ACCEPT WS-CONTINUE-SW
+006460     IF NOT WS-CONTINUE-YES
+006470         DISPLAY "OK, BUON LAVORO :)"
+006480         SET WS-EXIT-REQUESTED TO TRUE
+006490     END-IF.
+006500 3900-EXIT.
+006510     EXIT.
+006520*-----------------------------------------------------------------
+006530*    CALCULATION ENGINE - SHARED BY ALL THREE RUN MODES.
+006540*    TRX-OP-CODE / TRX-OPERAND-1 / TRX-OPERAND-2 MUST BE SET ON
+006550*    ENTRY; TRX-RESULT AND WS-CALC-STATUS-SW ARE SET ON EXIT.
+006560*-----------------------------------------------------------------
+006570 4000-CALCULATE-TRANSACTION.
+006580     MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+006590     SET WS-CALC-OK TO TRUE
+006600     MOVE SPACES TO WS-CALC-ERROR-MESSAGE
+006610     PERFORM 4100-VALIDATE-OPERANDS THRU 4100-EXIT
+006620     IF WS-CALC-OK
+006630         EVALUATE TRX-OP-CODE
+006640             WHEN 01
+006650                 COMPUTE TRX-RESULT ROUNDED =
+006660                         TRX-OPERAND-1 + TRX-OPERAND-2
+006670             WHEN 02
+006680                 COMPUTE TRX-RESULT ROUNDED =
+006690                         TRX-OPERAND-1 - TRX-OPERAND-2
+006700             WHEN 03
+006710                 COMPUTE TRX-RESULT ROUNDED =
+006720                         TRX-OPERAND-1 * TRX-OPERAND-2
+006730             WHEN 04
+006740                 COMPUTE TRX-RESULT ROUNDED =
+006750                         TRX-OPERAND-1 / TRX-OPERAND-2
+006760             WHEN 05
+006770                 COMPUTE TRX-RESULT ROUNDED = TRX-OPERAND-1 ** 2
+006780             WHEN 06
+006790                 COMPUTE TRX-RESULT ROUNDED = TRX-OPERAND-1 ** 3
+006800             WHEN 07
+006810                 COMPUTE TRX-RESULT ROUNDED =
+006820                         FUNCTION SQRT(TRX-OPERAND-1)
+006830             WHEN 08
+006840                 COMPUTE TRX-RESULT ROUNDED =
+006850                         TRX-OPERAND-1 ** (1 / 3)
+006860             WHEN 09
+006870                 PERFORM 4200-CONVERT-TO-RADIANS THRU 4200-EXIT
+006880                 COMPUTE TRX-RESULT ROUNDED =
+006890                         FUNCTION SIN(WS-ANGLE-RADIANS)
+006900             WHEN 10
+006910                 PERFORM 4200-CONVERT-TO-RADIANS THRU 4200-EXIT
+006920                 COMPUTE TRX-RESULT ROUNDED =
+006930                         FUNCTION COS(WS-ANGLE-RADIANS)
+006940             WHEN 11
+006950                 PERFORM 4200-CONVERT-TO-RADIANS THRU 4200-EXIT
+006960                 COMPUTE TRX-RESULT ROUNDED =
+006970                         FUNCTION TAN(WS-ANGLE-RADIANS)
+006980             WHEN 12
+006990                 COMPUTE WS-ANGLE-RADIANS =
+007000                         FUNCTION ASIN(TRX-OPERAND-1)
+007010                 PERFORM 4300-CONVERT-FROM-RADIANS THRU 4300-EXIT
+007020             WHEN 13
+007030                 COMPUTE WS-ANGLE-RADIANS =
+007040                         FUNCTION ACOS(TRX-OPERAND-1)
+007050                 PERFORM 4300-CONVERT-FROM-RADIANS THRU 4300-EXIT
+007060             WHEN 14
+007070                 COMPUTE WS-ANGLE-RADIANS =
+007080                         FUNCTION ATAN(TRX-OPERAND-1)
+007090                 PERFORM 4300-CONVERT-FROM-RADIANS THRU 4300-EXIT
+007100             WHEN 20
+007110                 COMPUTE TRX-RESULT ROUNDED =
+007120                         TRX-OPERAND-1 * TRX-OPERAND-2 / 100
+007130             WHEN 21
+007140                 COMPUTE TRX-RESULT ROUNDED =
+007150                         ((TRX-OPERAND-2 - TRX-OPERAND-1) /
+007160                          TRX-OPERAND-1) * 100
+007170             WHEN OTHER
+007180                 SET WS-CALC-ERROR TO TRUE
+007190                 MOVE "CODICE OPERAZIONE NON VALIDO"
+007200                     TO WS-CALC-ERROR-MESSAGE
+007210         END-EVALUATE
+007220     END-IF
+007230     IF WS-CALC-OK
+007240         MOVE TRX-RESULT TO WS-LAST-C
+007250         SET WS-LAST-C-AVAILABLE TO TRUE
+007260         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+007270         IF WS-MODE-INTERACTIVE
+007280             PERFORM 7100-RECORD-HISTORY-ENTRY THRU 7100-EXIT
+007290         END-IF
+007300         PERFORM 7200-EXPORT-CSV-RECORD THRU 7200-EXIT
+007310         PERFORM 7300-PRINT-DETAIL-LINE THRU 7300-EXIT
+007320     END-IF.
+007330 4000-EXIT.
+007340     EXIT.
+007350*-----------------------------------------------------------------
+007360*    OPERAND VALIDATION - DIVIDE BY ZERO AND ARC-TRIG/SQRT DOMAIN.
+007370*-----------------------------------------------------------------
+007380 4100-VALIDATE-OPERANDS.
+007390     SET WS-CALC-OK TO TRUE
+007400     EVALUATE TRX-OP-CODE
+007410         WHEN 04
+007420             IF TRX-OPERAND-2 = ZERO
+007430                 SET WS-CALC-ERROR TO TRUE
+007440                 MOVE "SECONDO NUMERO NON PUO' ESSERE ZERO"
+007450                     TO WS-CALC-ERROR-MESSAGE
+007460             END-IF
+007470         WHEN 07
+007480             IF TRX-OPERAND-1 < ZERO
+007490                 SET WS-CALC-ERROR TO TRUE
+007500                 MOVE "IL NUMERO NON PUO' ESSERE NEGATIVO"
+007510                     TO WS-CALC-ERROR-MESSAGE
+007520             END-IF
+007530         WHEN 12
+007540             IF TRX-OPERAND-1 < -1 OR TRX-OPERAND-1 > 1
+007550                 SET WS-CALC-ERROR TO TRUE
+007560                 MOVE "IL NUMERO DEVE ESSERE COMPRESO TRA -1 E 1"
+007570                     TO WS-CALC-ERROR-MESSAGE
+007580             END-IF
+007590         WHEN 13
+007600             IF TRX-OPERAND-1 < -1 OR TRX-OPERAND-1 > 1
+007610                 SET WS-CALC-ERROR TO TRUE
+007620                 MOVE "IL NUMERO DEVE ESSERE COMPRESO TRA -1 E 1"
+007630                     TO WS-CALC-ERROR-MESSAGE
+007640             END-IF
+007650         WHEN 21
+007660             IF TRX-OPERAND-1 = ZERO
+007670                 SET WS-CALC-ERROR TO TRUE
+007680                 MOVE "PRIMO NUMERO NON PUO' ESSERE ZERO"
+007690                     TO WS-CALC-ERROR-MESSAGE
+007700             END-IF
+007702         WHEN 01 THRU 03
+007704         WHEN 05 THRU 06
+007706         WHEN 08 THRU 11
+007707         WHEN 14
+007708         WHEN 20
+007709             CONTINUE
+007710         WHEN OTHER
+007715             SET WS-CALC-ERROR TO TRUE
+007720             MOVE "CODICE OPERAZIONE NON VALIDO"
+007725                 TO WS-CALC-ERROR-MESSAGE
+007730     END-EVALUATE
+007740     IF WS-CALC-ERROR AND WS-MODE-BATCH
+007750         DISPLAY "RECORD " WS-RECORD-COUNT ": "
+007760             WS-CALC-ERROR-MESSAGE
+007770         MOVE ZERO TO TRX-RESULT
+007775         MOVE 4 TO RETURN-CODE
+007780     END-IF.
+007790 4100-EXIT.
+007800     EXIT.
+007810*-----------------------------------------------------------------
+007820*    ANGLE UNIT CONVERSION - USES FUNCTION PI, NOT A LITERAL.
+007830*-----------------------------------------------------------------
+007840 4200-CONVERT-TO-RADIANS.
+007850     EVALUATE TRUE
+007860         WHEN WS-UNIT-RADIANS
+007870             MOVE TRX-OPERAND-1 TO WS-ANGLE-RADIANS
+007880         WHEN WS-UNIT-GRADIANS
+007890             COMPUTE WS-ANGLE-RADIANS =
+007900                     TRX-OPERAND-1 * FUNCTION PI / 200
+007910         WHEN OTHER
+007920             COMPUTE WS-ANGLE-RADIANS =
+007930                     TRX-OPERAND-1 * FUNCTION PI / 180
+007940     END-EVALUATE.
+007950 4200-EXIT.
+007960     EXIT.
+007970*-----------------------------------------------------------------
+007980 4300-CONVERT-FROM-RADIANS.
+007990     EVALUATE TRUE
+008000         WHEN WS-UNIT-RADIANS
+008005             COMPUTE TRX-RESULT ROUNDED = WS-ANGLE-RADIANS
+008020         WHEN WS-UNIT-GRADIANS
+008030             COMPUTE TRX-RESULT ROUNDED =
+008040                     WS-ANGLE-RADIANS * 200 / FUNCTION PI
+008050         WHEN OTHER
+008060             COMPUTE TRX-RESULT ROUNDED =
+008070                     WS-ANGLE-RADIANS * 180 / FUNCTION PI
+008080     END-EVALUATE.
+008090 4300-EXIT.
+008100     EXIT.
+008110*-----------------------------------------------------------------
+008120*    BATCH DRIVER - READS TRXIN, DRIVES THE SAME CALCULATION
+008130*    ENGINE AS THE INTERACTIVE MENU, WRITES TRXOUT.  RESTARTS
+008140*    PAST WHATEVER THE LAST CHECKPOINT ALREADY POSTED.
+008150*-----------------------------------------------------------------
+008160 5000-BATCH-DRIVER.
+008180     PERFORM 5100-OPEN-BATCH-FILES THRU 5100-EXIT
+008190     MOVE "N" TO WS-TRXIN-EOF-SW
+008200     PERFORM 5200-READ-NEXT-TRANSACTION THRU 5200-EXIT
+008210     PERFORM 5250-PROCESS-BATCH-RECORD THRU 5250-EXIT
+008220         UNTIL WS-TRXIN-EOF
+008225     PERFORM 5400-CHECKPOINT-PROGRESS THRU 5400-EXIT
+008230     PERFORM 5500-CLOSE-BATCH-FILES THRU 5500-EXIT.
+008240 5000-EXIT.
+008250     EXIT.
+008260*-----------------------------------------------------------------
+008270 5100-OPEN-BATCH-FILES.
+008280     OPEN INPUT TRXIN-FILE
+008285     IF WS-TRXIN-FS NOT = "00"
+008286         DISPLAY "IMPOSSIBILE APRIRE TRXIN - FILE STATUS "
+008287             WS-TRXIN-FS
+008288         MOVE 16 TO RETURN-CODE
+008289         STOP RUN
+008290     END-IF
+008291     IF WS-RESTART-RECNO > ZERO
+008300         OPEN EXTEND TRXOUT-FILE
+008310     ELSE
+008320         OPEN OUTPUT TRXOUT-FILE
+008330     END-IF
+008335     IF WS-TRXOUT-FS NOT = "00"
+008336         DISPLAY "IMPOSSIBILE APRIRE TRXOUT - FILE STATUS "
+008337             WS-TRXOUT-FS
+008338         MOVE 16 TO RETURN-CODE
+008339         STOP RUN
+008340     END-IF.
+008350 5100-EXIT.
+008351     EXIT.
+008360*-----------------------------------------------------------------
+008370 5200-READ-NEXT-TRANSACTION.
+008380     READ TRXIN-FILE
+008390         AT END SET WS-TRXIN-EOF TO TRUE
+008400     END-READ
+008410     IF NOT WS-TRXIN-EOF
+008420         MOVE TXI-RECORD TO TRX-RECORD
+008430     END-IF.
+008440 5200-EXIT.
+008450     EXIT.
+008460*-----------------------------------------------------------------
+008470 5250-PROCESS-BATCH-RECORD.
+008480     ADD 1 TO WS-RECORD-COUNT
+008490     IF WS-RECORD-COUNT > WS-RESTART-RECNO
+008500         PERFORM 4000-CALCULATE-TRANSACTION THRU 4000-EXIT
+008510         PERFORM 5300-WRITE-TRANSACTION-RESULT THRU 5300-EXIT
+008520         IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+008530                 = 0
+008540             PERFORM 5400-CHECKPOINT-PROGRESS THRU 5400-EXIT
+008550         END-IF
+008560     END-IF
+008570     PERFORM 5200-READ-NEXT-TRANSACTION THRU 5200-EXIT.
+008580 5250-EXIT.
+008590     EXIT.
+008600*-----------------------------------------------------------------
+008610 5300-WRITE-TRANSACTION-RESULT.
+008620     MOVE TRX-RECORD TO TXO-RECORD
+008630     WRITE TXO-RECORD.
+008640 5300-EXIT.
+008650     EXIT.
+008660*-----------------------------------------------------------------
+008670*    CHECKPOINT - LAST TRXIN RECORD NUMBER SUCCESSFULLY POSTED.
+008680*-----------------------------------------------------------------
+008690 5400-CHECKPOINT-PROGRESS.
+008700     MOVE WS-RECORD-COUNT TO CHKPT-LAST-RECNO
+008710     MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP
+008720     OPEN OUTPUT CHKPT-FILE
+008722     IF WS-CHKPT-FS NOT = "00"
+008724         DISPLAY "IMPOSSIBILE APRIRE CHKPTF - FILE STATUS "
+008726             WS-CHKPT-FS
+008728         MOVE 16 TO RETURN-CODE
+008730         STOP RUN
+008732     END-IF
+008734     WRITE CHKPT-RECORD
+008736     IF WS-CHKPT-FS NOT = "00"
+008738         DISPLAY "ERRORE SCRITTURA CHKPTF - FILE STATUS "
+008739             WS-CHKPT-FS
+008740         MOVE 16 TO RETURN-CODE
+008741         STOP RUN
+008742     END-IF
+008744     CLOSE CHKPT-FILE.
+008750 5400-EXIT.
+008760     EXIT.
+008770*-----------------------------------------------------------------
+008780*    RESTART - PICK UP THE LAST CHECKPOINTED RECORD NUMBER, IF
+008790*    THIS IS A RESTART OF A PREVIOUSLY-CHECKPOINTED RUN.
+008800*-----------------------------------------------------------------
+008810 5600-LOAD-CHECKPOINT.
+008820     MOVE ZERO TO WS-RESTART-RECNO
+008830     OPEN INPUT CHKPT-FILE
+008840     IF WS-CHKPT-FS = "00"
+008850         READ CHKPT-FILE
+008860             AT END CONTINUE
+008870         END-READ
+008880         IF WS-CHKPT-FS = "00"
+008890             MOVE CHKPT-LAST-RECNO TO WS-RESTART-RECNO
+008900         END-IF
+008910         CLOSE CHKPT-FILE
+008920     END-IF.
+008930 5600-EXIT.
+008940     EXIT.
+008950*-----------------------------------------------------------------
+008960 5500-CLOSE-BATCH-FILES.
+008970     CLOSE TRXIN-FILE
+008980     CLOSE TRXOUT-FILE.
+008990 5500-EXIT.
+009000     EXIT.
+009010*-----------------------------------------------------------------
+009020*    UNATTENDED / PARM-DRIVEN SINGLE CALCULATION - NO MENU, NO
+009030*    ACCEPT.  RESULT AND STATUS COME BACK VIA RETURN-CODE.
+009040*-----------------------------------------------------------------
+009050 6000-UNATTENDED-CALCULATION.
+009060     PERFORM 4000-CALCULATE-TRANSACTION THRU 4000-EXIT
+009070     IF WS-CALC-OK
+009080         DISPLAY "RISULTATO=" TRX-RESULT
+009090         MOVE 0 TO RETURN-CODE
+009100     ELSE
+009110         DISPLAY WS-CALC-ERROR-MESSAGE
+009120         MOVE 16 TO RETURN-CODE
+009130     END-IF.
+009140 6000-EXIT.
+009150     EXIT.
+009160*-----------------------------------------------------------------
+009170*    AUDIT LOG - ONE RECORD PER CALCULATION, ANY RUN MODE.
+009180*-----------------------------------------------------------------
+009190 7000-WRITE-AUDIT-RECORD.
+009200     MOVE TRX-TIMESTAMP TO AUDIT-TIMESTAMP
+009210     MOVE TRX-OP-CODE TO AUDIT-OP-CODE
+009220     MOVE TRX-OPERAND-1 TO AUDIT-OPERAND-1
+009230     MOVE TRX-OPERAND-2 TO AUDIT-OPERAND-2
+009240     MOVE TRX-RESULT TO AUDIT-RESULT
+009250     MOVE WS-TERMINAL-ID TO AUDIT-TERM-ID
+009260     MOVE AUDIT-RECORD TO ALOG-RECORD
+009270     WRITE ALOG-RECORD.
+009280 7000-EXIT.
+009290     EXIT.
+009300*-----------------------------------------------------------------
+009310*    SESSION HISTORY - APPEND TO THE WRAP-AROUND TABLE.
+009320*-----------------------------------------------------------------
+009330 7100-RECORD-HISTORY-ENTRY.
+009340     ADD 1 TO WS-HISTORY-NEXT
+009350     IF WS-HISTORY-NEXT > 10
+009360         MOVE 1 TO WS-HISTORY-NEXT
+009370     END-IF
+009380     MOVE TRX-OP-CODE TO HIST-OP-CODE (WS-HISTORY-NEXT)
+009390     MOVE TRX-OPERAND-1 TO HIST-OPERAND-1 (WS-HISTORY-NEXT)
+009400     MOVE TRX-OPERAND-2 TO HIST-OPERAND-2 (WS-HISTORY-NEXT)
+009410     MOVE TRX-RESULT TO HIST-RESULT (WS-HISTORY-NEXT)
+009420     MOVE TRX-TIMESTAMP TO HIST-TIMESTAMP (WS-HISTORY-NEXT)
+009430     IF WS-HISTORY-COUNT < 10
+009440         ADD 1 TO WS-HISTORY-COUNT
+009450     END-IF.
+009460 7100-EXIT.
+009470     EXIT.
+009480*-----------------------------------------------------------------
+009490*    DOWNSTREAM CSV EXPORT - ONE LINE PER CALCULATION.
+009500*-----------------------------------------------------------------
+009510 7200-EXPORT-CSV-RECORD.
+009515     MOVE TRX-OPERAND-1 TO WS-ED-OPERAND-1
+009516     MOVE TRX-OPERAND-2 TO WS-ED-OPERAND-2
+009517     MOVE TRX-RESULT    TO WS-ED-RESULT
+009520     MOVE SPACES TO WS-CSV-LINE
+009530     STRING TRX-OP-CODE       DELIMITED BY SIZE
+009540            ","               DELIMITED BY SIZE
+009550            WS-ED-OPERAND-1   DELIMITED BY SIZE
+009560            ","               DELIMITED BY SIZE
+009570            WS-ED-OPERAND-2   DELIMITED BY SIZE
+009580            ","               DELIMITED BY SIZE
+009590            WS-ED-RESULT      DELIMITED BY SIZE
+009600            ","               DELIMITED BY SIZE
+009610            TRX-TIMESTAMP     DELIMITED BY SIZE
+009620         INTO WS-CSV-LINE
+009630     END-STRING
+009640     MOVE WS-CSV-LINE TO CSVFEED-RECORD
+009650     WRITE CSVFEED-RECORD.
+009660 7200-EXIT.
+009670     EXIT.
+009680*-----------------------------------------------------------------
+009690*    REPORT-WRITER STYLE PRINTED SUMMARY.
+009700*-----------------------------------------------------------------
+009710 7300-PRINT-DETAIL-LINE.
+009720     IF WS-REPORT-LINE-COUNT NOT < WS-LINES-PER-PAGE
+009730         PERFORM 7320-PRINT-REPORT-FOOTER THRU 7320-EXIT
+009740         PERFORM 7310-PRINT-REPORT-HEADER THRU 7310-EXIT
+009750     END-IF
+009760     PERFORM 7330-BUILD-OPERATION-NAME THRU 7330-EXIT
+009765     MOVE TRX-OPERAND-1 TO WS-ED-OPERAND-1
+009766     MOVE TRX-OPERAND-2 TO WS-ED-OPERAND-2
+009767     MOVE TRX-RESULT    TO WS-ED-RESULT
+009770     MOVE SPACES TO PRINTRPT-RECORD
+009780     STRING WS-OP-NAME           DELIMITED BY SIZE
+009790            "  A="               DELIMITED BY SIZE
+009800            WS-ED-OPERAND-1      DELIMITED BY SIZE
+009810            "  B="               DELIMITED BY SIZE
+009820            WS-ED-OPERAND-2      DELIMITED BY SIZE
+009830            "  RISULTATO="       DELIMITED BY SIZE
+009840            WS-ED-RESULT         DELIMITED BY SIZE
+009850         INTO PRINTRPT-RECORD
+009860     END-STRING
+009870     WRITE PRINTRPT-RECORD
+009880     ADD 1 TO WS-REPORT-LINE-COUNT.
+009890 7300-EXIT.
+009900     EXIT.
+009910*-----------------------------------------------------------------
+009920 7310-PRINT-REPORT-HEADER.
+009930     ADD 1 TO WS-REPORT-PAGE-NO
+009940     MOVE SPACES TO PRINTRPT-RECORD
+009950     MOVE "SuS - REPORT CALCOLI" TO PRINTRPT-RECORD
+009960     WRITE PRINTRPT-RECORD
+009970     MOVE SPACES TO PRINTRPT-RECORD
+009980     STRING "DATA ESECUZIONE: "  DELIMITED BY SIZE
+009990            WS-RUN-DATE          DELIMITED BY SIZE
+010000            "   PAGINA: "        DELIMITED BY SIZE
+010010            WS-REPORT-PAGE-NO    DELIMITED BY SIZE
+010020         INTO PRINTRPT-RECORD
+010030     END-STRING
+010040     WRITE PRINTRPT-RECORD
+010050     MOVE SPACES TO PRINTRPT-RECORD
+010060     MOVE "OPERAZIONE / OPERANDI / RISULTATO" TO PRINTRPT-RECORD
+010070     WRITE PRINTRPT-RECORD
+010080     MOVE ZERO TO WS-REPORT-LINE-COUNT.
+010090 7310-EXIT.
+010100     EXIT.
+010110*-----------------------------------------------------------------
+010120 7320-PRINT-REPORT-FOOTER.
+010130     MOVE SPACES TO PRINTRPT-RECORD
+010140     STRING "FINE PAGINA "       DELIMITED BY SIZE
+010150            WS-REPORT-PAGE-NO    DELIMITED BY SIZE
+010160         INTO PRINTRPT-RECORD
+010170     END-STRING
+010180     WRITE PRINTRPT-RECORD.
+010190 7320-EXIT.
+010200     EXIT.
+010210*-----------------------------------------------------------------
+010220 7330-BUILD-OPERATION-NAME.
+010230     EVALUATE TRX-OP-CODE
+010240         WHEN 01 MOVE "ADDIZIONE" TO WS-OP-NAME
+010250         WHEN 02 MOVE "SOTTRAZIONE" TO WS-OP-NAME
+010260         WHEN 03 MOVE "MOLTIPLICAZIONE" TO WS-OP-NAME
+010270         WHEN 04 MOVE "DIVISIONE" TO WS-OP-NAME
+010280         WHEN 05 MOVE "ELEVAZIONE ALLA SECONDA" TO WS-OP-NAME
+010290         WHEN 06 MOVE "ELEVAZIONE AL CUBO" TO WS-OP-NAME
+010300         WHEN 07 MOVE "RADICE QUADRATA" TO WS-OP-NAME
+010310         WHEN 08 MOVE "RADICE CUBICA" TO WS-OP-NAME
+010320         WHEN 09 MOVE "SENO" TO WS-OP-NAME
+010330         WHEN 10 MOVE "COSENO" TO WS-OP-NAME
+010340         WHEN 11 MOVE "TANGENTE" TO WS-OP-NAME
+010350         WHEN 12 MOVE "SENO^-1" TO WS-OP-NAME
+010360         WHEN 13 MOVE "COSENO^-1" TO WS-OP-NAME
+010370         WHEN 14 MOVE "TANGENTE^-1" TO WS-OP-NAME
+010380         WHEN 20 MOVE "PERCENTUALE" TO WS-OP-NAME
+010390         WHEN 21 MOVE "VARIAZIONE PERCENTUALE" TO WS-OP-NAME
+010400         WHEN OTHER MOVE "SCONOSCIUTA" TO WS-OP-NAME
+010410     END-EVALUATE.
+010420 7330-EXIT.
+010430     EXIT.
+010440*-----------------------------------------------------------------
+010450*    TERMINATION - CLOSE WHATEVER WAS OPENED IN 1000-INITIALIZE.
+010460*-----------------------------------------------------------------
+010470 9000-TERMINATE-PROGRAM.
+010480     PERFORM 7320-PRINT-REPORT-FOOTER THRU 7320-EXIT
+010490     CLOSE AUDITLOG-FILE
+010500     CLOSE CSVFEED-FILE
+010510     CLOSE PRINTRPT-FILE.
+010520 9000-EXIT.
+010530     EXIT.
+
